@@ -0,0 +1,50 @@
+      *****************************************************************
+      *  TRANMAP.CPY                                                 *
+      *  Symbolic map for the TRANMAP/TRANSET online A/B maintenance *
+      *  screen (mapset TRANSET, map TRANMAP).                       *
+      *****************************************************************
+       01  TRANMAPI.
+           05  FILLER                  PIC X(12).
+           05  FUNCFLDL                PIC S9(4) COMP.
+           05  FUNCFLDF                PIC X.
+           05  FILLER REDEFINES FUNCFLDF.
+               10  FUNCFLDA             PIC X.
+           05  FUNCFLDI                PIC X(01).
+           05  TRANIDFLDL               PIC S9(4) COMP.
+           05  TRANIDFLDF               PIC X.
+           05  FILLER REDEFINES TRANIDFLDF.
+               10  TRANIDFLDA           PIC X.
+           05  TRANIDFLDI               PIC X(08).
+           05  AFLDL                    PIC S9(4) COMP.
+           05  AFLDF                    PIC X.
+           05  FILLER REDEFINES AFLDF.
+               10  AFLDA                PIC X.
+           05  AFLDI                    PIC X(02).
+           05  BFLDL                    PIC S9(4) COMP.
+           05  BFLDF                    PIC X.
+           05  FILLER REDEFINES BFLDF.
+               10  BFLDA                PIC X.
+           05  BFLDI                    PIC X(02).
+           05  RUNIDFLDL                PIC S9(4) COMP.
+           05  RUNIDFLDF                PIC X.
+           05  FILLER REDEFINES RUNIDFLDF.
+               10  RUNIDFLDA            PIC X.
+           05  RUNIDFLDI                PIC X(14).
+           05  FILLER                  PIC X(54).
+
+       01  TRANMAPO REDEFINES TRANMAPI.
+           05  FILLER                  PIC X(12).
+           05  FILLER                  PIC X(03).
+           05  FUNCFLDO                PIC X(01).
+           05  FILLER                  PIC X(03).
+           05  TRANIDFLDO              PIC X(08).
+           05  FILLER                  PIC X(03).
+           05  AFLDO                   PIC X(02).
+           05  FILLER                  PIC X(03).
+           05  BFLDO                   PIC X(02).
+           05  SUMFLDO                 PIC ZZ9.
+           05  DIFFLDO                 PIC -ZZ9.
+           05  PRODFLDO                PIC ZZZ9.
+           05  QUOTFLDO                PIC ZZ9.99.
+           05  RUNIDFLDO               PIC X(14).
+           05  MSGFLDO                 PIC X(40).
