@@ -0,0 +1,14 @@
+      *****************************************************************
+      *  TRANREC.CPY                                                 *
+      *  Daily A/B transaction record, one per account/ticket.       *
+      *  Also carries up to 20 values for the multi-value batch       *
+      *  totals business; how many of those 20 slots are populated   *
+      *  this run comes from the CTLPARM control record, not from    *
+      *  this record itself.                                         *
+      *****************************************************************
+       01  tran-record.
+           05  tran-id                 pic x(08).
+           05  tran-a                  pic 9(02).
+           05  tran-b                  pic 9(02).
+           05  tran-values occurs 20 times pic s9(06)v99.
+           05  filler                  pic x(28).
