@@ -0,0 +1,19 @@
+      *****************************************************************
+      *  CKPTREC.CPY                                                 *
+      *  Checkpoint record written every N transactions so a restart *
+      *  run can skip back to the last good position instead of      *
+      *  reprocessing the whole day's file.  Carries the running     *
+      *  control totals as of this checkpoint too, so a restart picks*
+      *  them back up instead of starting the balancing report over  *
+      *  from zero at the restart point.                              *
+      *****************************************************************
+       01  ckpt-record.
+           05  ckpt-run-id             pic x(14).
+           05  ckpt-record-count       pic 9(06).
+           05  ckpt-hash-total-a       pic 9(08).
+           05  ckpt-hash-total-b       pic 9(08).
+           05  ckpt-total-sum          pic 9(08).
+           05  ckpt-total-difference   pic s9(08).
+           05  ckpt-total-product      pic 9(08).
+           05  ckpt-exception-count    pic 9(06).
+           05  filler                  pic x(14).
