@@ -0,0 +1,13 @@
+      *****************************************************************
+      *  EXTREC.CPY                                                  *
+      *  Downstream extract feed, one fixed-width row per transaction*
+      *  for the general-ledger/reporting interface to pick up on    *
+      *  its next scheduled run.                                     *
+      *****************************************************************
+       01  extract-record.
+           05  ext-tran-id             pic x(08).
+           05  ext-sum                 pic 9(03).
+           05  ext-difference          pic s9(03).
+           05  ext-product             pic 9(04).
+           05  ext-quotient            pic 999v99.
+           05  filler                  pic x(57).
