@@ -0,0 +1,9 @@
+      *****************************************************************
+      *  CTLREC.CPY                                                  *
+      *  Run control/parameter record, read once at the start of the *
+      *  run.  Tells Main how many of the values in each transaction *
+      *  record's value list are actually populated this run.        *
+      *****************************************************************
+       01  ctl-record.
+           05  ctl-value-count         pic 9(02).
+           05  filler                  pic x(78).
