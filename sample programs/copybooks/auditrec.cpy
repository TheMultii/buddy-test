@@ -0,0 +1,17 @@
+      *****************************************************************
+      *  AUDITREC.CPY                                                *
+      *  One row per transaction processed by Main: run-id ties it   *
+      *  back to the run, so a disputed result can be traced to      *
+      *  exactly what was read and produced that day.                *
+      *****************************************************************
+       01  audit-record.
+           05  aud-run-id              pic x(14).
+           05  aud-tran-id             pic x(08).
+           05  aud-a                   pic 9(02).
+           05  aud-b                   pic 9(02).
+           05  aud-sum                 pic 9(03).
+           05  aud-difference          pic s9(03).
+           05  aud-product             pic 9(04).
+           05  aud-quotient            pic 999v99.
+           05  aud-exception-flag      pic x(01).
+           05  filler                  pic x(38).
