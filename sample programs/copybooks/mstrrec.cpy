@@ -0,0 +1,19 @@
+      *****************************************************************
+      *  MSTRREC.CPY                                                 *
+      *  Indexed master record, one per transaction/account id, so   *
+      *  reruns, lookups and the online screen can all go straight   *
+      *  to a transaction's figures instead of Main being the only   *
+      *  place the numbers ever exist.                                *
+      *****************************************************************
+       01  mstr-record.
+           05  mstr-key.
+               10  mstr-tran-id        pic x(08).
+           05  mstr-run-id             pic x(14).
+           05  mstr-a                  pic 9(02).
+           05  mstr-b                  pic 9(02).
+           05  mstr-sum                pic 9(03).
+           05  mstr-difference         pic s9(03).
+           05  mstr-product            pic 9(04).
+           05  mstr-quotient           pic 999v99.
+           05  mstr-exception-flag     pic x(01).
+           05  filler                  pic x(37).
