@@ -1,26 +1,593 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Main.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT trans-file ASSIGN TO "TRANSIN"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS ws-trans-status.
+           SELECT audit-file ASSIGN TO "AUDITOUT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS ws-audit-status.
+           SELECT OPTIONAL ckpt-file ASSIGN TO "CKPTFILE"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS ws-ckpt-status.
+           SELECT prnt-file ASSIGN TO "PRNTOUT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS ws-prnt-status.
+           SELECT mstr-file ASSIGN TO "TRANMAS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS mstr-tran-id
+               ALTERNATE RECORD KEY IS mstr-run-id WITH DUPLICATES
+               FILE STATUS IS ws-mstr-status.
+           SELECT ext-file ASSIGN TO "EXTROUT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS ws-ext-status.
+           SELECT OPTIONAL ctl-file ASSIGN TO "CTLPARM"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS ws-ctl-status.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  trans-file
+           RECORDING MODE IS F.
+       COPY "tranrec.cpy".
+
+       FD  audit-file
+           RECORDING MODE IS F.
+       COPY "auditrec.cpy".
+
+       FD  ckpt-file
+           RECORDING MODE IS F.
+       COPY "ckptrec.cpy".
+
+       FD  prnt-file
+           RECORDING MODE IS F.
+       01  prnt-record PIC X(132).
+
+       FD  mstr-file.
+       COPY "mstrrec.cpy".
+
+       FD  ext-file
+           RECORDING MODE IS F.
+       COPY "extrec.cpy".
+
+       FD  ctl-file
+           RECORDING MODE IS F.
+       COPY "ctlrec.cpy".
+
        WORKING-STORAGE SECTION.
-       77 a PIC 9(02) VALUE 10.
-       77 b PIC 9(02) VALUE 20.
-       77 sum PIC 9(03).
-       77 difference PIC 9(03).
-       77 product PIC 9(03).
-       77 quotient PIC 9V99.
+       77 a PIC 9(02).
+       77 b PIC 9(02).
+       77 sum-total PIC 9(03).
+       77 difference PIC S9(03).
+       77 product PIC 9(04).
+       77 quotient PIC 999V99.
+
+       77 ws-trans-status PIC X(02) VALUE '00'.
+       77 ws-audit-status PIC X(02) VALUE '00'.
+       77 ws-ckpt-status PIC X(02) VALUE '00'.
+       77 ws-prnt-status PIC X(02) VALUE '00'.
+       77 ws-mstr-status PIC X(02) VALUE '00'.
+       77 ws-ext-status PIC X(02) VALUE '00'.
+       77 ws-ctl-status PIC X(02) VALUE '00'.
+       77 ws-status-check-code PIC X(02).
+       77 ws-status-check-file-id PIC X(08).
+
+       77 ws-value-count PIC 9(02) VALUE ZERO.
+       77 ws-value-idx PIC 9(02) VALUE ZERO.
+       77 n-sum PIC S9(08)V99 VALUE ZERO.
+       77 n-avg PIC S9(06)V99 VALUE ZERO.
+       77 n-min PIC S9(06)V99 VALUE ZERO.
+       77 n-max PIC S9(06)V99 VALUE ZERO.
+       77 n-sum-ed PIC -(7)9.99.
+       77 n-avg-ed PIC -(5)9.99.
+       77 n-min-ed PIC -(5)9.99.
+       77 n-max-ed PIC -(5)9.99.
+       77 ws-run-id PIC X(14).
+       77 ws-eof-flag PIC X(01) VALUE 'N'.
+           88 end-of-file VALUE 'Y'.
+       77 ws-ckpt-eof-flag PIC X(01) VALUE 'N'.
+           88 ckpt-eof VALUE 'Y'.
+       77 ws-record-count PIC 9(06) VALUE ZERO.
+
+       77 ws-restart-param PIC X(08) VALUE SPACES.
+       77 ws-checkpoint-interval PIC 9(04) VALUE 100.
+       77 ws-skip-count PIC 9(06) VALUE ZERO.
+
+       77 ws-calc-error-flag PIC X(01) VALUE 'N'.
+           88 calc-error VALUE 'Y'.
+       77 ws-sum-error-flag PIC X(01) VALUE 'N'.
+           88 sum-error VALUE 'Y'.
+       77 ws-diff-error-flag PIC X(01) VALUE 'N'.
+           88 diff-error VALUE 'Y'.
+       77 ws-prod-error-flag PIC X(01) VALUE 'N'.
+           88 prod-error VALUE 'Y'.
+       77 ws-exception-count PIC 9(06) VALUE ZERO.
+
+       77 ws-hash-total-a PIC 9(08) VALUE ZERO.
+       77 ws-hash-total-b PIC 9(08) VALUE ZERO.
+       77 ws-total-sum PIC 9(08) VALUE ZERO.
+       77 ws-total-difference PIC S9(08) VALUE ZERO.
+       77 ws-total-product PIC 9(08) VALUE ZERO.
+
+       77 ws-run-date PIC X(10).
+       77 ws-page-count PIC 9(04) VALUE ZERO.
+       77 ws-page-count-ed PIC ZZZ9.
+       77 ws-line-count PIC 9(02) VALUE ZERO.
+       77 ws-lines-per-page PIC 9(02) VALUE 20.
+       77 ws-prnt-line PIC X(132).
+
+       77 ws-a-ed PIC Z9.
+       77 ws-b-ed PIC Z9.
+       77 ws-sum-ed PIC ZZ9.
+       77 ws-diff-ed PIC -ZZ9.
+       77 ws-prod-ed PIC ZZZ9.
+       77 ws-quot-ed PIC ZZ9.99.
+       77 ws-exception-ind PIC X(17) VALUE SPACES.
 
        PROCEDURE DIVISION.
-       DISPLAY 'Hello, World!'.
-       
-       COMPUTE sum = a + b.
-       COMPUTE difference = b - a.
-       COMPUTE product = a * b.
-       COMPUTE quotient = b / a.
-
-       DISPLAY 'Sum: ' sum.
-       DISPLAY 'Difference: ' difference.
-       DISPLAY 'Product: ' product.
-       DISPLAY 'Quotient: ' quotient.
-
-       STOP RUN.
+       0000-main-process.
+           PERFORM 1000-initialize
+           PERFORM 2000-process-file UNTIL end-of-file
+           PERFORM 9000-terminate
+           STOP RUN.
+
+       1000-initialize.
+           DISPLAY 'Hello, World!'
+           MOVE FUNCTION CURRENT-DATE(1:14) TO ws-run-id
+           STRING ws-run-id(1:4) '-' ws-run-id(5:2) '-' ws-run-id(7:2)
+               DELIMITED BY SIZE INTO ws-run-date
+           ACCEPT ws-restart-param FROM COMMAND-LINE
+           PERFORM 1050-read-control-record
+           OPEN INPUT trans-file
+           MOVE ws-trans-status TO ws-status-check-code
+           MOVE 'TRANSIN' TO ws-status-check-file-id
+           PERFORM 9800-check-status
+           IF ws-restart-param(1:1) = 'R'
+               OPEN EXTEND audit-file
+           ELSE
+               OPEN OUTPUT audit-file
+           END-IF
+           MOVE ws-audit-status TO ws-status-check-code
+           MOVE 'AUDITOUT' TO ws-status-check-file-id
+           PERFORM 9800-check-status
+           IF ws-restart-param(1:1) = 'R'
+               PERFORM 1100-find-last-checkpoint
+               PERFORM 1200-skip-to-checkpoint
+           END-IF
+           IF ws-restart-param(1:1) = 'R'
+               OPEN EXTEND ckpt-file
+           ELSE
+               OPEN OUTPUT ckpt-file
+           END-IF
+           MOVE ws-ckpt-status TO ws-status-check-code
+           MOVE 'CKPTFILE' TO ws-status-check-file-id
+           PERFORM 9800-check-status
+           IF ws-restart-param(1:1) = 'R'
+               OPEN EXTEND prnt-file
+           ELSE
+               OPEN OUTPUT prnt-file
+           END-IF
+           MOVE ws-prnt-status TO ws-status-check-code
+           MOVE 'PRNTOUT' TO ws-status-check-file-id
+           PERFORM 9800-check-status
+           OPEN I-O mstr-file
+           MOVE ws-mstr-status TO ws-status-check-code
+           MOVE 'TRANMAS' TO ws-status-check-file-id
+           PERFORM 9800-check-status
+           IF ws-restart-param(1:1) = 'R'
+               OPEN EXTEND ext-file
+           ELSE
+               OPEN OUTPUT ext-file
+           END-IF
+           MOVE ws-ext-status TO ws-status-check-code
+           MOVE 'EXTROUT' TO ws-status-check-file-id
+           PERFORM 9800-check-status
+           PERFORM 3000-print-headers
+           PERFORM 2100-read-trans.
+
+       1050-read-control-record.
+           MOVE ZERO TO ws-value-count
+           OPEN INPUT ctl-file
+           IF ws-ctl-status NOT = '00' AND ws-ctl-status NOT = '05'
+               DISPLAY 'ERROR OPENING CTLPARM - STATUS: '
+                   ws-ctl-status
+               STOP RUN
+           END-IF
+           READ ctl-file
+               AT END MOVE ZERO TO ws-value-count
+               NOT AT END MOVE ctl-value-count TO ws-value-count
+           END-READ
+           CLOSE ctl-file
+           IF ws-value-count > 20
+               DISPLAY 'CTLPARM VALUE COUNT ' ws-value-count
+                   ' EXCEEDS THE 20-VALUE LIMIT - RUN TERMINATED'
+               STOP RUN
+           END-IF.
+
+       1100-find-last-checkpoint.
+           MOVE ZERO TO ws-skip-count
+           OPEN INPUT ckpt-file
+           IF ws-ckpt-status NOT = '00' AND ws-ckpt-status NOT = '05'
+               DISPLAY 'ERROR OPENING CKPTFILE - STATUS: '
+                   ws-ckpt-status
+               STOP RUN
+           END-IF
+           IF ws-ckpt-status = '05'
+               SET ckpt-eof TO TRUE
+           END-IF
+           PERFORM UNTIL ckpt-eof
+               READ ckpt-file
+                   AT END SET ckpt-eof TO TRUE
+                   NOT AT END
+                       MOVE ckpt-record-count TO ws-skip-count
+                       MOVE ckpt-hash-total-a TO ws-hash-total-a
+                       MOVE ckpt-hash-total-b TO ws-hash-total-b
+                       MOVE ckpt-total-sum TO ws-total-sum
+                       MOVE ckpt-total-difference TO
+                           ws-total-difference
+                       MOVE ckpt-total-product TO ws-total-product
+                       MOVE ckpt-exception-count TO ws-exception-count
+               END-READ
+           END-PERFORM
+           CLOSE ckpt-file.
+
+       1200-skip-to-checkpoint.
+           PERFORM ws-skip-count TIMES
+               READ trans-file
+                   AT END SET end-of-file TO TRUE
+               END-READ
+               ADD 1 TO ws-record-count
+           END-PERFORM
+           DISPLAY 'Restart: skipped to checkpoint at record '
+               ws-record-count.
+
+       2000-process-file.
+           ADD 1 TO ws-record-count
+           MOVE tran-a TO a
+           MOVE tran-b TO b
+           ADD a TO ws-hash-total-a
+           ADD b TO ws-hash-total-b
+           PERFORM 2200-calculate
+           IF calc-error
+               PERFORM 2250-exception-route
+           ELSE
+               PERFORM 2300-display-result
+           END-IF
+           IF FUNCTION MOD(ws-record-count, ws-checkpoint-interval) = 0
+               PERFORM 2500-write-checkpoint
+           END-IF
+           PERFORM 2100-read-trans.
+
+       2100-read-trans.
+           READ trans-file
+               AT END SET end-of-file TO TRUE
+           END-READ.
+
+       2200-calculate.
+           MOVE 'N' TO ws-calc-error-flag
+           MOVE 'N' TO ws-sum-error-flag
+           MOVE 'N' TO ws-diff-error-flag
+           MOVE 'N' TO ws-prod-error-flag
+           COMPUTE sum-total = a + b
+               ON SIZE ERROR
+                   MOVE ZERO TO sum-total
+                   MOVE 'Y' TO ws-calc-error-flag
+                   MOVE 'Y' TO ws-sum-error-flag
+           END-COMPUTE
+           COMPUTE difference = b - a
+               ON SIZE ERROR
+                   MOVE ZERO TO difference
+                   MOVE 'Y' TO ws-calc-error-flag
+                   MOVE 'Y' TO ws-diff-error-flag
+           END-COMPUTE
+           COMPUTE product = a * b
+               ON SIZE ERROR
+                   MOVE ZERO TO product
+                   MOVE 'Y' TO ws-calc-error-flag
+                   MOVE 'Y' TO ws-prod-error-flag
+           END-COMPUTE
+           COMPUTE quotient = b / a
+               ON SIZE ERROR
+                   MOVE ZERO TO quotient
+                   MOVE 'Y' TO ws-calc-error-flag
+           END-COMPUTE
+           IF NOT sum-error
+               ADD sum-total TO ws-total-sum
+           END-IF
+           IF NOT diff-error
+               ADD difference TO ws-total-difference
+           END-IF
+           IF NOT prod-error
+               ADD product TO ws-total-product
+           END-IF
+           PERFORM 2210-calculate-n-values.
+
+       2210-calculate-n-values.
+           MOVE ZERO TO n-sum n-avg n-min n-max
+           IF ws-value-count > ZERO
+               MOVE tran-values(1) TO n-min
+               MOVE tran-values(1) TO n-max
+               PERFORM VARYING ws-value-idx FROM 1 BY 1
+                       UNTIL ws-value-idx > ws-value-count
+                   ADD tran-values(ws-value-idx) TO n-sum
+                   IF tran-values(ws-value-idx) < n-min
+                       MOVE tran-values(ws-value-idx) TO n-min
+                   END-IF
+                   IF tran-values(ws-value-idx) > n-max
+                       MOVE tran-values(ws-value-idx) TO n-max
+                   END-IF
+               END-PERFORM
+               COMPUTE n-avg = n-sum / ws-value-count
+                   ON SIZE ERROR
+                       MOVE ZERO TO n-avg
+               END-COMPUTE
+           END-IF.
+
+       2250-exception-route.
+           ADD 1 TO ws-exception-count
+           DISPLAY 'EXCEPTION - TRAN-ID: ' tran-id
+               ' A=' a ' B=' b ' - record bypassed, run continuing'
+           PERFORM 2600-write-detail-line
+           PERFORM 2400-write-audit
+           PERFORM 2700-write-master
+           PERFORM 2800-write-extract.
+
+       2300-display-result.
+           PERFORM 2600-write-detail-line
+           PERFORM 2400-write-audit
+           PERFORM 2700-write-master
+           PERFORM 2800-write-extract.
+
+       2600-write-detail-line.
+           IF ws-line-count >= ws-lines-per-page
+               PERFORM 3000-print-headers
+           END-IF
+           MOVE a TO ws-a-ed
+           MOVE b TO ws-b-ed
+           MOVE sum-total TO ws-sum-ed
+           MOVE difference TO ws-diff-ed
+           MOVE product TO ws-prod-ed
+           MOVE quotient TO ws-quot-ed
+           MOVE n-sum TO n-sum-ed
+           MOVE n-avg TO n-avg-ed
+           MOVE n-min TO n-min-ed
+           MOVE n-max TO n-max-ed
+           MOVE SPACES TO ws-exception-ind
+           IF calc-error
+               MOVE '*** EXCEPTION ***' TO ws-exception-ind
+           END-IF
+           MOVE SPACES TO ws-prnt-line
+           STRING tran-id DELIMITED BY SIZE
+               '  ' ws-a-ed DELIMITED BY SIZE
+               '  ' ws-b-ed DELIMITED BY SIZE
+               '  ' ws-sum-ed DELIMITED BY SIZE
+               '   ' ws-diff-ed DELIMITED BY SIZE
+               '   ' ws-prod-ed DELIMITED BY SIZE
+               '   ' ws-quot-ed DELIMITED BY SIZE
+               '  ' n-sum-ed DELIMITED BY SIZE
+               '  ' n-avg-ed DELIMITED BY SIZE
+               '  ' n-min-ed DELIMITED BY SIZE
+               '  ' n-max-ed DELIMITED BY SIZE
+               '   ' ws-exception-ind DELIMITED BY SIZE
+               INTO ws-prnt-line
+           PERFORM 2650-write-print-line
+           ADD 1 TO ws-line-count.
+
+       2650-write-print-line.
+           WRITE prnt-record FROM ws-prnt-line
+           MOVE ws-prnt-status TO ws-status-check-code
+           MOVE 'PRNTOUT' TO ws-status-check-file-id
+           PERFORM 9800-check-status.
+
+       2400-write-audit.
+           MOVE ws-run-id TO aud-run-id
+           MOVE tran-id TO aud-tran-id
+           MOVE a TO aud-a
+           MOVE b TO aud-b
+           MOVE sum-total TO aud-sum
+           MOVE difference TO aud-difference
+           MOVE product TO aud-product
+           MOVE quotient TO aud-quotient
+           IF calc-error
+               MOVE 'Y' TO aud-exception-flag
+           ELSE
+               MOVE 'N' TO aud-exception-flag
+           END-IF
+           WRITE audit-record
+           MOVE ws-audit-status TO ws-status-check-code
+           MOVE 'AUDITOUT' TO ws-status-check-file-id
+           PERFORM 9800-check-status.
+
+       2700-write-master.
+           MOVE tran-id TO mstr-tran-id
+           MOVE ws-run-id TO mstr-run-id
+           MOVE a TO mstr-a
+           MOVE b TO mstr-b
+           MOVE sum-total TO mstr-sum
+           MOVE difference TO mstr-difference
+           MOVE product TO mstr-product
+           MOVE quotient TO mstr-quotient
+           MOVE ws-calc-error-flag TO mstr-exception-flag
+           WRITE mstr-record
+               INVALID KEY
+                   REWRITE mstr-record
+                       INVALID KEY
+                           DISPLAY 'MASTER REWRITE FAILED - TRAN-ID: '
+                               tran-id
+                   END-REWRITE
+           END-WRITE
+           IF ws-mstr-status NOT = '00' AND ws-mstr-status NOT = '22'
+               DISPLAY 'FILE ERROR ON TRANMAS - STATUS: '
+                   ws-mstr-status
+               STOP RUN
+           END-IF.
+
+       2800-write-extract.
+           MOVE tran-id TO ext-tran-id
+           MOVE sum-total TO ext-sum
+           MOVE difference TO ext-difference
+           MOVE product TO ext-product
+           MOVE quotient TO ext-quotient
+           WRITE extract-record
+           MOVE ws-ext-status TO ws-status-check-code
+           MOVE 'EXTROUT' TO ws-status-check-file-id
+           PERFORM 9800-check-status.
+
+       2500-write-checkpoint.
+           MOVE ws-run-id TO ckpt-run-id
+           MOVE ws-record-count TO ckpt-record-count
+           MOVE ws-hash-total-a TO ckpt-hash-total-a
+           MOVE ws-hash-total-b TO ckpt-hash-total-b
+           MOVE ws-total-sum TO ckpt-total-sum
+           MOVE ws-total-difference TO ckpt-total-difference
+           MOVE ws-total-product TO ckpt-total-product
+           MOVE ws-exception-count TO ckpt-exception-count
+           WRITE ckpt-record
+           MOVE ws-ckpt-status TO ws-status-check-code
+           MOVE 'CKPTFILE' TO ws-status-check-file-id
+           PERFORM 9800-check-status.
+
+       3000-print-headers.
+           ADD 1 TO ws-page-count
+           MOVE ZERO TO ws-line-count
+           MOVE ws-page-count TO ws-page-count-ed
+           MOVE SPACES TO ws-prnt-line
+           STRING 'DAILY A/B CALCULATION REPORT' DELIMITED BY SIZE
+               '     RUN DATE: ' DELIMITED BY SIZE
+               ws-run-date DELIMITED BY SIZE
+               '     PAGE: ' DELIMITED BY SIZE
+               ws-page-count-ed DELIMITED BY SIZE
+               INTO ws-prnt-line
+           PERFORM 2650-write-print-line
+           MOVE SPACES TO ws-prnt-line
+           PERFORM 2650-write-print-line
+           MOVE SPACES TO ws-prnt-line
+           STRING
+             'TRAN-ID    A   B   SUM  DIFF  PROD  QUOT   '
+             DELIMITED BY SIZE
+             'N-SUM   N-AVG   N-MIN   N-MAX' DELIMITED BY SIZE
+             INTO ws-prnt-line
+           PERFORM 2650-write-print-line
+           MOVE SPACES TO ws-prnt-line
+           STRING
+             '--------  --  --  ---  ----  ----  -----  '
+             DELIMITED BY SIZE
+             '------  ------  ------  ------' DELIMITED BY SIZE
+             INTO ws-prnt-line
+           PERFORM 2650-write-print-line.
+
+       3900-print-summary-page.
+           MOVE ws-lines-per-page TO ws-line-count
+           PERFORM 3000-print-headers
+           MOVE SPACES TO ws-prnt-line
+           MOVE 'RUN SUMMARY' TO ws-prnt-line
+           PERFORM 2650-write-print-line
+           PERFORM 3910-print-summary-line.
+
+       3910-print-summary-line.
+           MOVE SPACES TO ws-prnt-line
+           STRING 'Input records read .: ' DELIMITED BY SIZE
+               ws-record-count DELIMITED BY SIZE
+               INTO ws-prnt-line
+           PERFORM 2650-write-print-line
+           MOVE SPACES TO ws-prnt-line
+           STRING 'Skipped on restart .: ' DELIMITED BY SIZE
+               ws-skip-count DELIMITED BY SIZE
+               INTO ws-prnt-line
+           PERFORM 2650-write-print-line
+           MOVE SPACES TO ws-prnt-line
+           STRING 'Exceptions bypassed : ' DELIMITED BY SIZE
+               ws-exception-count DELIMITED BY SIZE
+               INTO ws-prnt-line
+           PERFORM 2650-write-print-line
+           MOVE SPACES TO ws-prnt-line
+           STRING 'Hash total of A ....: ' DELIMITED BY SIZE
+               ws-hash-total-a DELIMITED BY SIZE
+               INTO ws-prnt-line
+           PERFORM 2650-write-print-line
+           MOVE SPACES TO ws-prnt-line
+           STRING 'Hash total of B ....: ' DELIMITED BY SIZE
+               ws-hash-total-b DELIMITED BY SIZE
+               INTO ws-prnt-line
+           PERFORM 2650-write-print-line
+           MOVE SPACES TO ws-prnt-line
+           STRING 'Total Sum ..........: ' DELIMITED BY SIZE
+               ws-total-sum DELIMITED BY SIZE
+               INTO ws-prnt-line
+           PERFORM 2650-write-print-line
+           MOVE SPACES TO ws-prnt-line
+           STRING 'Total Difference ...: ' DELIMITED BY SIZE
+               ws-total-difference DELIMITED BY SIZE
+               INTO ws-prnt-line
+           PERFORM 2650-write-print-line
+           MOVE SPACES TO ws-prnt-line
+           STRING 'Total Product ......: ' DELIMITED BY SIZE
+               ws-total-product DELIMITED BY SIZE
+               INTO ws-prnt-line
+           PERFORM 2650-write-print-line.
+
+       9000-terminate.
+           PERFORM 3900-print-summary-page
+           CLOSE trans-file
+           MOVE ws-trans-status TO ws-status-check-code
+           MOVE 'TRANSIN' TO ws-status-check-file-id
+           PERFORM 9850-check-close-status
+           CLOSE audit-file
+           MOVE ws-audit-status TO ws-status-check-code
+           MOVE 'AUDITOUT' TO ws-status-check-file-id
+           PERFORM 9850-check-close-status
+           CLOSE ckpt-file
+           MOVE ws-ckpt-status TO ws-status-check-code
+           MOVE 'CKPTFILE' TO ws-status-check-file-id
+           PERFORM 9850-check-close-status
+           CLOSE prnt-file
+           MOVE ws-prnt-status TO ws-status-check-code
+           MOVE 'PRNTOUT' TO ws-status-check-file-id
+           PERFORM 9850-check-close-status
+           CLOSE mstr-file
+           MOVE ws-mstr-status TO ws-status-check-code
+           MOVE 'TRANMAS' TO ws-status-check-file-id
+           PERFORM 9850-check-close-status
+           CLOSE ext-file
+           MOVE ws-ext-status TO ws-status-check-code
+           MOVE 'EXTROUT' TO ws-status-check-file-id
+           PERFORM 9850-check-close-status
+           PERFORM 8000-control-report.
+
+       8000-control-report.
+           DISPLAY '-------------------------------------------'
+           DISPLAY 'CONTROL / BALANCING REPORT'
+           DISPLAY '-------------------------------------------'
+           DISPLAY 'Input records read .: ' ws-record-count
+           DISPLAY 'Skipped on restart .: ' ws-skip-count
+           DISPLAY 'Exceptions bypassed : ' ws-exception-count
+           DISPLAY 'Hash total of A ....: ' ws-hash-total-a
+           DISPLAY 'Hash total of B ....: ' ws-hash-total-b
+           DISPLAY 'Total Sum ..........: ' ws-total-sum
+           DISPLAY 'Total Difference ...: ' ws-total-difference
+           DISPLAY 'Total Product ......: ' ws-total-product
+           DISPLAY '-------------------------------------------'.
+
+       9800-check-status.
+           IF ws-status-check-code NOT = '00'
+               DISPLAY 'FILE ERROR ON ' ws-status-check-file-id
+                   ' - STATUS: ' ws-status-check-code
+               STOP RUN
+           END-IF.
+
+       9850-check-close-status.
+           IF ws-status-check-code NOT = '00'
+               DISPLAY 'FILE ERROR CLOSING ' ws-status-check-file-id
+                   ' - STATUS: ' ws-status-check-code
+               MOVE 16 TO RETURN-CODE
+           END-IF.
