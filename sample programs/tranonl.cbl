@@ -0,0 +1,211 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRANONL.
+
+      *****************************************************************
+      *  Online maintenance screen for A/B transactions.  An operator *
+      *  keys an A/B pair, submits it, and sees Sum/Difference/       *
+      *  Product/Quotient immediately, or looks up a prior result     *
+      *  from the TRANMAS master file by transaction id or by run-id  *
+      *  instead of waiting for the next batch run of Main.            *
+      *****************************************************************
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY "tranmap.cpy".
+       COPY "mstrrec.cpy".
+
+       77 ws-a PIC 9(02).
+       77 ws-b PIC 9(02).
+       77 ws-sum PIC 9(03).
+       77 ws-difference PIC S9(03).
+       77 ws-product PIC 9(04).
+       77 ws-quotient PIC 999V99.
+       77 ws-calc-error-flag PIC X(01) VALUE 'N'.
+           88 calc-error VALUE 'Y'.
+       77 ws-run-id PIC X(14).
+
+       LINKAGE SECTION.
+       01  dfhcommarea PIC X(01).
+
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+       0000-main.
+           EXEC CICS HANDLE CONDITION
+               MAPFAIL(9000-mapfail)
+               NOTFND(9100-notfnd)
+               ERROR(9900-error)
+           END-EXEC
+           IF EIBCALEN = 0
+               PERFORM 1000-send-initial-map
+           ELSE
+               EXEC CICS RECEIVE MAP('TRANMAP') MAPSET('TRANSET')
+                   INTO(TRANMAPI)
+               END-EXEC
+               PERFORM 2000-process-request
+           END-IF
+           EXEC CICS RETURN
+               TRANSID(EIBTRNID)
+               COMMAREA(dfhcommarea)
+               LENGTH(1)
+           END-EXEC.
+
+       1000-send-initial-map.
+           MOVE SPACES TO TRANMAPO
+           MOVE 'ENTER A/B, OR L=LOOKUP BY TRAN-ID, R=BY RUN-ID'
+               TO MSGFLDO
+           EXEC CICS SEND MAP('TRANMAP') MAPSET('TRANSET')
+               FROM(TRANMAPO) ERASE
+           END-EXEC.
+
+       2000-process-request.
+           EVALUATE FUNCFLDI
+               WHEN 'L'
+                   PERFORM 3000-lookup-transaction
+               WHEN 'R'
+                   PERFORM 3100-lookup-by-run-id
+               WHEN OTHER
+                   PERFORM 4000-compute-and-store
+           END-EVALUATE.
+
+       3000-lookup-transaction.
+           MOVE TRANIDFLDI TO mstr-tran-id
+           EXEC CICS READ FILE('TRANMAS')
+               INTO(mstr-record)
+               RIDFLD(mstr-tran-id)
+               KEYLENGTH(8)
+           END-EXEC
+           MOVE mstr-tran-id TO TRANIDFLDO
+           MOVE mstr-a TO AFLDO
+           MOVE mstr-b TO BFLDO
+           MOVE mstr-sum TO SUMFLDO
+           MOVE mstr-difference TO DIFFLDO
+           MOVE mstr-product TO PRODFLDO
+           MOVE mstr-quotient TO QUOTFLDO
+           MOVE mstr-run-id TO RUNIDFLDO
+           MOVE 'TRANSACTION FOUND' TO MSGFLDO
+           PERFORM 5000-send-result-map.
+
+      *    TRANRID is the TRANMAS dataset's run-id path (the alternate
+      *    index CICS file-control-table entry for mstr-run-id), kept
+      *    as a separate FCT file name from TRANMAS the same way the
+      *    base and alternate-index paths of any AIX-bearing VSAM
+      *    cluster are given their own ddnames/file names.
+       3100-lookup-by-run-id.
+           MOVE RUNIDFLDI TO mstr-run-id
+           EXEC CICS READ FILE('TRANRID')
+               INTO(mstr-record)
+               RIDFLD(mstr-run-id)
+               KEYLENGTH(14)
+           END-EXEC
+           MOVE mstr-tran-id TO TRANIDFLDO
+           MOVE mstr-a TO AFLDO
+           MOVE mstr-b TO BFLDO
+           MOVE mstr-sum TO SUMFLDO
+           MOVE mstr-difference TO DIFFLDO
+           MOVE mstr-product TO PRODFLDO
+           MOVE mstr-quotient TO QUOTFLDO
+           MOVE mstr-run-id TO RUNIDFLDO
+           MOVE 'TRANSACTION FOUND' TO MSGFLDO
+           PERFORM 5000-send-result-map.
+
+       4000-compute-and-store.
+           IF AFLDL = 0 OR BFLDL = 0
+                   OR AFLDI IS NOT NUMERIC OR BFLDI IS NOT NUMERIC
+               MOVE SPACES TO TRANMAPO
+               MOVE 'A AND B MUST BE NUMERIC - RE-ENTER' TO MSGFLDO
+               PERFORM 5000-send-result-map
+           ELSE
+               PERFORM 4100-calculate-and-store
+           END-IF.
+
+       4100-calculate-and-store.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO ws-run-id
+           MOVE AFLDI TO ws-a
+           MOVE BFLDI TO ws-b
+           MOVE 'N' TO ws-calc-error-flag
+           COMPUTE ws-sum = ws-a + ws-b
+               ON SIZE ERROR
+                   MOVE ZERO TO ws-sum
+                   MOVE 'Y' TO ws-calc-error-flag
+           END-COMPUTE
+           COMPUTE ws-difference = ws-b - ws-a
+               ON SIZE ERROR
+                   MOVE ZERO TO ws-difference
+                   MOVE 'Y' TO ws-calc-error-flag
+           END-COMPUTE
+           COMPUTE ws-product = ws-a * ws-b
+               ON SIZE ERROR
+                   MOVE ZERO TO ws-product
+                   MOVE 'Y' TO ws-calc-error-flag
+           END-COMPUTE
+           COMPUTE ws-quotient = ws-b / ws-a
+               ON SIZE ERROR
+                   MOVE ZERO TO ws-quotient
+                   MOVE 'Y' TO ws-calc-error-flag
+           END-COMPUTE
+           MOVE TRANIDFLDI TO mstr-tran-id
+           MOVE ws-run-id TO mstr-run-id
+           MOVE ws-a TO mstr-a
+           MOVE ws-b TO mstr-b
+           MOVE ws-sum TO mstr-sum
+           MOVE ws-difference TO mstr-difference
+           MOVE ws-product TO mstr-product
+           MOVE ws-quotient TO mstr-quotient
+           MOVE ws-calc-error-flag TO mstr-exception-flag
+           EXEC CICS WRITE FILE('TRANMAS')
+               FROM(mstr-record)
+               RIDFLD(mstr-tran-id)
+               KEYLENGTH(8)
+               INVALID KEY
+                   EXEC CICS REWRITE FILE('TRANMAS')
+                       FROM(mstr-record)
+                   END-EXEC
+           END-EXEC
+           MOVE mstr-tran-id TO TRANIDFLDO
+           MOVE ws-a TO AFLDO
+           MOVE ws-b TO BFLDO
+           MOVE ws-sum TO SUMFLDO
+           MOVE ws-difference TO DIFFLDO
+           MOVE ws-product TO PRODFLDO
+           MOVE ws-quotient TO QUOTFLDO
+           MOVE ws-run-id TO RUNIDFLDO
+           IF calc-error
+               MOVE 'RECORD STORED - SIZE ERROR ON COMPUTE' TO MSGFLDO
+           ELSE
+               MOVE 'RECORD STORED' TO MSGFLDO
+           END-IF
+           PERFORM 5000-send-result-map.
+
+       5000-send-result-map.
+           EXEC CICS SEND MAP('TRANMAP') MAPSET('TRANSET')
+               FROM(TRANMAPO) ERASE
+           END-EXEC.
+
+       9000-mapfail.
+           MOVE SPACES TO TRANMAPO
+           MOVE 'PLEASE FILL IN THE REQUIRED FIELDS' TO MSGFLDO
+           PERFORM 5000-send-result-map
+           EXEC CICS RETURN
+               TRANSID(EIBTRNID)
+               COMMAREA(dfhcommarea)
+               LENGTH(1)
+           END-EXEC.
+
+       9100-notfnd.
+           MOVE SPACES TO TRANMAPO
+           MOVE 'TRANSACTION NOT FOUND' TO MSGFLDO
+           PERFORM 5000-send-result-map
+           EXEC CICS RETURN
+               TRANSID(EIBTRNID)
+               COMMAREA(dfhcommarea)
+               LENGTH(1)
+           END-EXEC.
+
+       9900-error.
+           MOVE SPACES TO TRANMAPO
+           MOVE 'SYSTEM ERROR - CONTACT SUPPORT' TO MSGFLDO
+           PERFORM 5000-send-result-map
+           EXEC CICS RETURN
+               TRANSID(EIBTRNID)
+               COMMAREA(dfhcommarea)
+               LENGTH(1)
+           END-EXEC.
